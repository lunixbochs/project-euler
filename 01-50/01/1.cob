@@ -1,20 +1,108 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. euler.
+       PROGRAM-ID. euler001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Report-File ASSIGN TO "EULR1RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Ledger-File ASSIGN TO "EULRLDG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Ledger-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD Report-File.
+       01 Report-Record PIC X(80).
+       COPY "LEDGER-REC.cpy".
        WORKING-STORAGE SECTION.
-       01 Counters.
+       01 Program-Fields.
          02 Total PIC 999999.
-         02 I PIC 9999.
-         02 C PIC 9.
-         02 R1 PIC 9.
-         02 R2 PIC 9.
+         02 WS-Engine-Total PIC 9(7).
+         02 WS-Engine-Overflow PIC X.
+         02 WS-Mode PIC X VALUE "M".
+         02 WS-Divisor-1 PIC 9(3) VALUE 3.
+         02 WS-Divisor-2 PIC 9(3) VALUE 5.
+       01 Run-Parms.
+         02 WS-Bound PIC 9(7) VALUE 999.
+         02 WS-Parm-Card PIC X(7).
+         02 WS-Parm-Value PIC 9(7).
+       01 WS-Run-Date PIC X(8).
+       01 WS-Report-Line PIC X(80).
+       01 WS-Ledger-Status PIC XX.
+       01 WS-Recon-Status PIC X.
+       COPY "JOBID.cpy".
        PROCEDURE DIVISION.
-       PERFORM VARYING I FROM 0 BY 1 UNTIL I > 999
-           DIVIDE I BY 5 GIVING C REMAINDER R1
-           DIVIDE I BY 3 GIVING C REMAINDER R2
-           IF R1 EQUAL 0 OR R2 EQUAL 0 THEN
-               ADD I TO Total
+       MOVE "EULER001" TO JOBID-Variant
+       MOVE FUNCTION CURRENT-DATE(1:14) TO JOBID-Timestamp
+       STRING JOBID-Variant DELIMITED BY SPACE
+           "-" DELIMITED BY SIZE
+           JOBID-Timestamp DELIMITED BY SIZE
+           INTO JOBID-Run-Id
+       DISPLAY "EULER001: starting run " JOBID-Run-Id
+       ACCEPT WS-Parm-Card FROM SYSIN
+       IF WS-Parm-Card NOT EQUAL SPACES
+           IF FUNCTION TRIM(WS-Parm-Card) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-Parm-Card) TO WS-Parm-Value
+           ELSE
+               MOVE ZERO TO WS-Parm-Value
            END-IF
-       END-PERFORM.
-       DISPLAY Total
+           IF WS-Parm-Value > ZERO
+               MOVE WS-Parm-Value TO WS-Bound
+           ELSE
+               DISPLAY "EULER001: WARNING - invalid parameter card '"
+                   WS-Parm-Card "', using default bound " WS-Bound
+           END-IF
+       END-IF
+       CALL "seqengine" USING WS-Mode WS-Bound WS-Divisor-1
+           WS-Divisor-2 WS-Engine-Total JOBID-Run-Id WS-Engine-Overflow
+       IF WS-Engine-Overflow EQUAL "Y"
+           DISPLAY "EULER001: run " JOBID-Run-Id
+               " ERROR - Total overflowed, run aborted"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       COMPUTE Total = WS-Engine-Total
+           ON SIZE ERROR
+               DISPLAY "EULER001: run " JOBID-Run-Id
+                   " ERROR - Total overflowed "
+                   "PIC 999999, run aborted"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+       END-COMPUTE
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date
+       OPEN OUTPUT Report-File
+       MOVE SPACES TO WS-Report-Line
+       STRING "EULER RUN REPORT  PROGRAM: EULER001"
+           "  RUN-ID: " JOBID-Run-Id
+           DELIMITED BY SIZE INTO WS-Report-Line
+       WRITE Report-Record FROM WS-Report-Line
+       MOVE SPACES TO WS-Report-Line
+       STRING "DATE: " WS-Run-Date
+           "  BOUND: " WS-Bound
+           DELIMITED BY SIZE INTO WS-Report-Line
+       WRITE Report-Record FROM WS-Report-Line
+       MOVE SPACES TO WS-Report-Line
+       STRING "TOTAL: " Total
+           DELIMITED BY SIZE INTO WS-Report-Line
+       WRITE Report-Record FROM WS-Report-Line
+       CLOSE Report-File
+       OPEN EXTEND Ledger-File
+       IF WS-Ledger-Status EQUAL "35"
+           OPEN OUTPUT Ledger-File
+           CLOSE Ledger-File
+           OPEN EXTEND Ledger-File
+       END-IF
+       MOVE JOBID-Run-Id TO LDG-Run-Id
+       MOVE JOBID-Variant TO LDG-Variant
+       MOVE WS-Bound TO LDG-Bound
+       MOVE Total TO LDG-Total
+       MOVE WS-Run-Date TO LDG-Date
+       WRITE Ledger-Record
+       CLOSE Ledger-File
+       CALL "reconcil" USING JOBID-Variant WS-Bound WS-Engine-Total
+           JOBID-Run-Id WS-Recon-Status
+       IF WS-Recon-Status EQUAL "X"
+           MOVE 4 TO RETURN-CODE
+       END-IF
+       DISPLAY "EULER001: run " JOBID-Run-Id
+           " complete, report written to EULR1RPT"
        STOP RUN.
