@@ -0,0 +1,13 @@
+      * COUNTERS.cpy - shared scratch counters for the sequence-analysis
+      * engine (engine/seqengine.cob). One engine, one counter block,
+      * pointed at a mode instead of two hand-forked copies of the same
+      * fields.
+       01 Counters.
+         02 CNT-I    PIC 9(7).
+         02 CNT-A    PIC 9(7).
+         02 CNT-B    PIC 9(7).
+         02 CNT-C    PIC 9(7).
+         02 CNT-TMP  PIC 9(7).
+         02 CNT-R    PIC 9(7).
+         02 CNT-R1   PIC 9(7).
+         02 CNT-R2   PIC 9(7).
