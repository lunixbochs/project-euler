@@ -0,0 +1,9 @@
+      * EXPECT-REC.cpy - control-total record layout.
+      * Independently maintained file of expected totals keyed by
+      * variant and bound, used to reconcile each run's computed
+      * Total before it is trusted downstream.
+       FD Expect-File.
+       01 Expect-Record.
+         02 EXP-Variant   PIC X(8).
+         02 EXP-Bound     PIC 9(7).
+         02 EXP-Total     PIC 9(7).
