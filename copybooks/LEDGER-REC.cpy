@@ -0,0 +1,10 @@
+      * LEDGER-REC.cpy - shared results ledger record layout.
+      * Both EULER variants OPEN EXTEND the same physical ledger file
+      * and append one record per completed run.
+       FD Ledger-File.
+       01 Ledger-Record.
+         02 LDG-Run-Id    PIC X(23).
+         02 LDG-Variant   PIC X(8).
+         02 LDG-Bound     PIC 9(7).
+         02 LDG-Total     PIC 9(7).
+         02 LDG-Date      PIC X(8).
