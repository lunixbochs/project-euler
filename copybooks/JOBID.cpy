@@ -0,0 +1,7 @@
+      * JOBID.cpy - shared job identification fields.
+      * Included by every EULER variant so report headers and
+      * operator console messages can be traced back to the run.
+       01 Job-Id-Info.
+         02 JOBID-Variant    PIC X(8).
+         02 JOBID-Timestamp  PIC X(14).
+         02 JOBID-Run-Id     PIC X(23).
