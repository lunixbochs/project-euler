@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. eulerdsp.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Report-File ASSIGN TO "EULDSPRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT Ledger-File ASSIGN TO "EULRLDG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Ledger-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD Report-File.
+       01 Report-Record PIC X(80).
+       COPY "LEDGER-REC.cpy".
+       WORKING-STORAGE SECTION.
+       01 Run-Parms.
+         02 WS-Bound-Mult PIC 9(7) VALUE 999.
+         02 WS-Bound-Fib PIC 9(7) VALUE 4000000.
+         02 WS-Parm-Card PIC X(7).
+         02 WS-Parm-Value PIC 9(7).
+       01 Results.
+         02 WS-Total-Mult PIC 999999.
+         02 WS-Engine-Total-Mult PIC 9(7).
+         02 WS-Total-Fib PIC 9999999.
+         02 WS-Engine-Overflow PIC X.
+       01 Engine-Parms.
+         02 WS-Mode-Mult PIC X VALUE "M".
+         02 WS-Mode-Fib PIC X VALUE "F".
+         02 WS-Divisor-1 PIC 9(3) VALUE 3.
+         02 WS-Divisor-2 PIC 9(3) VALUE 5.
+         02 WS-No-Divisor-1 PIC 9(3) VALUE 0.
+         02 WS-No-Divisor-2 PIC 9(3) VALUE 0.
+       01 WS-Run-Date PIC X(8).
+       01 WS-Report-Line PIC X(80).
+       01 WS-Ledger-Status PIC XX.
+       01 WS-Recon-Status PIC X.
+       01 WS-Variant-Mult PIC X(8) VALUE "EULER001".
+       01 WS-Variant-Fib PIC X(8) VALUE "EULER002".
+       COPY "JOBID.cpy".
+       PROCEDURE DIVISION.
+       MOVE "EULERDSP" TO JOBID-Variant
+       MOVE FUNCTION CURRENT-DATE(1:14) TO JOBID-Timestamp
+       STRING JOBID-Variant DELIMITED BY SPACE
+           "-" DELIMITED BY SIZE
+           JOBID-Timestamp DELIMITED BY SIZE
+           INTO JOBID-Run-Id
+       DISPLAY "EULERDSP: starting combined run " JOBID-Run-Id
+       ACCEPT WS-Parm-Card FROM SYSIN
+       IF WS-Parm-Card NOT EQUAL SPACES
+           IF FUNCTION TRIM(WS-Parm-Card) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-Parm-Card) TO WS-Parm-Value
+           ELSE
+               MOVE ZERO TO WS-Parm-Value
+           END-IF
+           IF WS-Parm-Value > ZERO
+               MOVE WS-Parm-Value TO WS-Bound-Mult
+           ELSE
+               DISPLAY "EULERDSP: WARNING - invalid multiples-sum "
+                   "parameter card '" WS-Parm-Card
+                   "', using default bound " WS-Bound-Mult
+           END-IF
+       END-IF
+       ACCEPT WS-Parm-Card FROM SYSIN
+       IF WS-Parm-Card NOT EQUAL SPACES
+           IF FUNCTION TRIM(WS-Parm-Card) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-Parm-Card) TO WS-Parm-Value
+           ELSE
+               MOVE ZERO TO WS-Parm-Value
+           END-IF
+           IF WS-Parm-Value > ZERO
+               MOVE WS-Parm-Value TO WS-Bound-Fib
+           ELSE
+               DISPLAY "EULERDSP: WARNING - invalid even-Fibonacci "
+                   "parameter card '" WS-Parm-Card
+                   "', using default bound " WS-Bound-Fib
+           END-IF
+       END-IF
+       CALL "seqengine" USING WS-Mode-Mult WS-Bound-Mult WS-Divisor-1
+           WS-Divisor-2 WS-Engine-Total-Mult JOBID-Run-Id
+           WS-Engine-Overflow
+       IF WS-Engine-Overflow EQUAL "Y"
+           DISPLAY "EULERDSP: run " JOBID-Run-Id
+               " ERROR - EULER001 total overflowed, run aborted"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       COMPUTE WS-Total-Mult = WS-Engine-Total-Mult
+           ON SIZE ERROR
+               DISPLAY "EULERDSP: run " JOBID-Run-Id
+                   " ERROR - EULER001 total overflowed, run aborted"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+       END-COMPUTE
+       CALL "seqengine" USING WS-Mode-Fib WS-Bound-Fib WS-No-Divisor-1
+           WS-No-Divisor-2 WS-Total-Fib JOBID-Run-Id WS-Engine-Overflow
+       IF WS-Engine-Overflow EQUAL "Y"
+           DISPLAY "EULERDSP: run " JOBID-Run-Id
+               " ERROR - EULER002 total overflowed, run aborted"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Run-Date
+       OPEN OUTPUT Report-File
+       MOVE SPACES TO WS-Report-Line
+       STRING "EULER COMBINED RUN REPORT"
+           "  RUN-ID: " JOBID-Run-Id
+           "  DATE: " WS-Run-Date
+           DELIMITED BY SIZE INTO WS-Report-Line
+       WRITE Report-Record FROM WS-Report-Line
+       MOVE SPACES TO WS-Report-Line
+       STRING "EULER001 MULTIPLES-OF-3-OR-5  BOUND: " WS-Bound-Mult
+           "  TOTAL: " WS-Total-Mult
+           DELIMITED BY SIZE INTO WS-Report-Line
+       WRITE Report-Record FROM WS-Report-Line
+       MOVE SPACES TO WS-Report-Line
+       STRING "EULER002 EVEN-FIBONACCI       BOUND: " WS-Bound-Fib
+           "  TOTAL: " WS-Total-Fib
+           DELIMITED BY SIZE INTO WS-Report-Line
+       WRITE Report-Record FROM WS-Report-Line
+       CLOSE Report-File
+       OPEN EXTEND Ledger-File
+       IF WS-Ledger-Status EQUAL "35"
+           OPEN OUTPUT Ledger-File
+           CLOSE Ledger-File
+           OPEN EXTEND Ledger-File
+       END-IF
+       MOVE JOBID-Run-Id TO LDG-Run-Id
+       MOVE "EULER001" TO LDG-Variant
+       MOVE WS-Bound-Mult TO LDG-Bound
+       MOVE WS-Total-Mult TO LDG-Total
+       MOVE WS-Run-Date TO LDG-Date
+       WRITE Ledger-Record
+       MOVE "EULER002" TO LDG-Variant
+       MOVE WS-Bound-Fib TO LDG-Bound
+       MOVE WS-Total-Fib TO LDG-Total
+       WRITE Ledger-Record
+       CLOSE Ledger-File
+       CALL "reconcil" USING WS-Variant-Mult WS-Bound-Mult
+           WS-Engine-Total-Mult JOBID-Run-Id WS-Recon-Status
+       IF WS-Recon-Status EQUAL "X"
+           MOVE 4 TO RETURN-CODE
+       END-IF
+       CALL "reconcil" USING WS-Variant-Fib WS-Bound-Fib
+           WS-Total-Fib JOBID-Run-Id WS-Recon-Status
+       IF WS-Recon-Status EQUAL "X"
+           MOVE 4 TO RETURN-CODE
+       END-IF
+       DISPLAY "EULERDSP: run " JOBID-Run-Id
+           " complete, report written to EULDSPRPT"
+       STOP RUN.
