@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. seqengine.
+      * Generalized sequence-analysis engine. Pointed at a mode via
+      * LS-Mode instead of forking a separate accumulator per problem:
+      *   "M" - sum of multiples of LS-Divisor-1 or LS-Divisor-2 below
+      *         LS-Bound (Project Euler #1).
+      *   "F" - sum of even terms of the Fibonacci sequence not
+      *         exceeding LS-Bound, with checkpoint/restart (#2).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Checkpoint-File ASSIGN TO "EULR2CKP"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-Ckpt-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD Checkpoint-File.
+       01 Checkpoint-Record.
+         02 CKPT-Bound PIC 9(7).
+         02 CKPT-I PIC 9(7).
+         02 CKPT-A PIC 9(7).
+         02 CKPT-B PIC 9(7).
+         02 CKPT-Total PIC 9(7).
+         02 CKPT-Active PIC X.
+       WORKING-STORAGE SECTION.
+       01 WS-Ckpt-Status PIC XX.
+       COPY "COUNTERS.cpy".
+       LINKAGE SECTION.
+       01 LS-Mode PIC X.
+         88 LS-Mode-Multiples VALUE "M".
+         88 LS-Mode-Fibonacci VALUE "F".
+       01 LS-Bound PIC 9(7).
+       01 LS-Divisor-1 PIC 9(3).
+       01 LS-Divisor-2 PIC 9(3).
+       01 LS-Total PIC 9(7).
+       01 LS-Run-Id PIC X(23).
+       01 LS-Overflow PIC X.
+         88 LS-Overflow-Yes VALUE "Y".
+       PROCEDURE DIVISION USING LS-Mode LS-Bound LS-Divisor-1
+           LS-Divisor-2 LS-Total LS-Run-Id LS-Overflow.
+       MOVE "N" TO LS-Overflow
+       EVALUATE TRUE
+           WHEN LS-Mode-Multiples
+               PERFORM Run-Multiples
+           WHEN LS-Mode-Fibonacci
+               PERFORM Run-Fibonacci
+       END-EVALUATE
+       GOBACK.
+
+       Run-Multiples.
+       MOVE 0 TO LS-Total
+       PERFORM VARYING CNT-I FROM 0 BY 1
+           UNTIL CNT-I > LS-Bound OR LS-Overflow-Yes
+           DIVIDE CNT-I BY LS-Divisor-1 GIVING CNT-C REMAINDER CNT-R1
+           DIVIDE CNT-I BY LS-Divisor-2 GIVING CNT-C REMAINDER CNT-R2
+           IF CNT-R1 EQUAL 0 OR CNT-R2 EQUAL 0 THEN
+               ADD CNT-I TO LS-Total
+                   ON SIZE ERROR
+                       SET LS-Overflow-Yes TO TRUE
+               END-ADD
+           END-IF
+       END-PERFORM.
+
+       Run-Fibonacci.
+       PERFORM Open-Checkpoint
+       IF CKPT-Active EQUAL "Y" AND CKPT-Bound NOT EQUAL LS-Bound
+           DISPLAY "SEQENGINE: run " LS-Run-Id
+               " WARNING - checkpoint found for a different bound ("
+               CKPT-Bound "), ignoring and starting over at bound "
+               LS-Bound
+           MOVE "N" TO CKPT-Active
+       END-IF
+       IF CKPT-Active EQUAL "Y"
+           MOVE CKPT-I TO CNT-I
+           MOVE CKPT-A TO CNT-A
+           MOVE CKPT-B TO CNT-B
+           MOVE CKPT-Total TO LS-Total
+           DISPLAY "SEQENGINE: run " LS-Run-Id
+               " resuming from checkpoint at term " CNT-I
+       ELSE
+           MOVE 0 TO CNT-I
+           MOVE 0 TO CNT-A
+           MOVE 1 TO CNT-B
+           MOVE 0 TO LS-Total
+       END-IF
+      * Steps by Fibonacci term and stops as soon as the term itself
+      * passes the ceiling, instead of counting unit increments up to
+      * the ceiling value (which for a bound this large generated
+      * millions of no-op iterations after the terms had long since
+      * exceeded it).
+       PERFORM WITH TEST AFTER VARYING CNT-I FROM CNT-I BY 1
+           UNTIL CNT-B > LS-Bound OR LS-Overflow-Yes
+           MOVE CNT-A TO CNT-TMP
+           MOVE CNT-B TO CNT-A
+           ADD CNT-TMP TO CNT-B
+
+           IF CNT-B NOT GREATER LS-Bound
+               DIVIDE CNT-B BY 2 GIVING CNT-C REMAINDER CNT-R
+               IF CNT-R EQUAL 0 THEN
+                   ADD CNT-B TO LS-Total
+                       ON SIZE ERROR
+                           SET LS-Overflow-Yes TO TRUE
+                   END-ADD
+               END-IF
+               PERFORM Write-Checkpoint
+           END-IF
+       END-PERFORM.
+       MOVE LS-Bound TO CKPT-Bound
+       MOVE CNT-I TO CKPT-I
+       MOVE CNT-A TO CKPT-A
+       MOVE CNT-B TO CKPT-B
+       MOVE LS-Total TO CKPT-Total
+       MOVE "N" TO CKPT-Active
+       OPEN OUTPUT Checkpoint-File
+       WRITE Checkpoint-Record
+       CLOSE Checkpoint-File.
+
+       Open-Checkpoint.
+       OPEN INPUT Checkpoint-File
+       IF WS-Ckpt-Status EQUAL "35"
+           MOVE "N" TO CKPT-Active
+       ELSE
+           READ Checkpoint-File
+           IF WS-Ckpt-Status NOT EQUAL "00"
+               MOVE "N" TO CKPT-Active
+           END-IF
+           CLOSE Checkpoint-File
+       END-IF.
+
+      * The checkpoint file holds exactly one record, so each
+      * checkpoint rewrites the whole file from scratch rather than
+      * REWRITE-ing in place: GnuCOBOL only allows REWRITE on a
+      * SEQUENTIAL file immediately after a READ of that same record,
+      * so a second REWRITE with no READ in between (as happened here
+      * once more than one checkpoint was written per run) silently
+      * fails and leaves the file holding stale data.
+       Write-Checkpoint.
+       MOVE LS-Bound TO CKPT-Bound
+       MOVE CNT-I TO CKPT-I
+       MOVE CNT-A TO CKPT-A
+       MOVE CNT-B TO CKPT-B
+       MOVE LS-Total TO CKPT-Total
+       MOVE "Y" TO CKPT-Active
+       OPEN OUTPUT Checkpoint-File
+       WRITE Checkpoint-Record
+       CLOSE Checkpoint-File.
