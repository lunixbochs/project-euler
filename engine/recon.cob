@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcil.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Expect-File ASSIGN TO "EULREXP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Expect-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "EXPECT-REC.cpy".
+       WORKING-STORAGE SECTION.
+       01 WS-Expect-Status PIC XX.
+       01 WS-Found-Switch PIC X VALUE "N".
+         88 WS-Found VALUE "Y".
+       LINKAGE SECTION.
+       01 LS-Variant PIC X(8).
+       01 LS-Bound PIC 9(7).
+       01 LS-Actual-Total PIC 9(7).
+       01 LS-Run-Id PIC X(23).
+       01 LS-Recon-Status PIC X.
+         88 LS-Recon-Balanced VALUE "M".
+         88 LS-Recon-Mismatch VALUE "X".
+         88 LS-Recon-No-Control VALUE "N".
+       PROCEDURE DIVISION USING LS-Variant LS-Bound LS-Actual-Total
+           LS-Run-Id LS-Recon-Status.
+       Reconcile-Against-Control.
+           SET LS-Recon-No-Control TO TRUE
+           MOVE "N" TO WS-Found-Switch
+           MOVE SPACES TO Expect-Record
+           OPEN INPUT Expect-File
+           IF WS-Expect-Status EQUAL "35"
+               DISPLAY "RECONCIL: run " LS-Run-Id
+                   " WARNING - no control-total file found, "
+                   "reconciliation skipped"
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-Found OR WS-Expect-Status EQUAL "10"
+               READ Expect-File
+                   AT END
+                       MOVE "10" TO WS-Expect-Status
+                   NOT AT END
+                       IF EXP-Variant EQUAL LS-Variant
+                           AND EXP-Bound EQUAL LS-Bound
+                           SET WS-Found TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE Expect-File
+           IF WS-Found
+               IF EXP-Total EQUAL LS-Actual-Total
+                   SET LS-Recon-Balanced TO TRUE
+               ELSE
+                   SET LS-Recon-Mismatch TO TRUE
+                   DISPLAY "RECONCIL: run " LS-Run-Id
+                       " MISMATCH - variant " LS-Variant
+                       " bound " LS-Bound " expected " EXP-Total
+                       " got " LS-Actual-Total
+               END-IF
+           ELSE
+               DISPLAY "RECONCIL: run " LS-Run-Id
+                   " WARNING - no control total on file for variant "
+                   LS-Variant " bound " LS-Bound
+                   ", reconciliation skipped"
+           END-IF
+           GOBACK.
